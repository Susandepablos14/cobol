@@ -5,11 +5,21 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT ARCHIVO-CLIENTES ASSIGN TO "..\clientes.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ID-CLIENTE
         FILE STATUS IS ESTADO-ARCHIVO.
     SELECT ARCHIVO-CONTEO ASSIGN TO "..\secuencia_ids.txt"
         FILE STATUS IS ESTADO-CONTEO.
     SELECT ARCHIVO-TEMPORAL ASSIGN TO "..\clientes_temp.txt"
         FILE STATUS IS ESTADO-TEMP.
+    SELECT ARCHIVO-MOVIMIENTOS ASSIGN TO "..\movimientos.txt"
+        FILE STATUS IS ESTADO-MOVIMIENTO.
+    SELECT ARCHIVO-SECUENCIA-MOV ASSIGN TO "..\secuencia_movimientos.txt"
+        FILE STATUS IS ESTADO-SECUENCIA-MOV.
+    SELECT ARCHIVO-CSV ASSIGN TO NOMBRE-ARCHIVO-CSV
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ESTADO-CSV.
 
 DATA DIVISION.
 FILE SECTION.
@@ -20,7 +30,9 @@ FD ARCHIVO-CLIENTES.
    05 CORREO             PIC X(40).
    05 TELEFONO           PIC X(15).
    05 SALDO              PIC S9(5)V99.
-   05 SALTO-LINEA        PIC X VALUE X"0A".
+   05 ESTADO-CLIENTE     PIC X.
+      88 CLIENTE-ACTIVO       VALUE "A".
+      88 CLIENTE-INACTIVO     VALUE "I".
 
 FD ARCHIVO-CONTEO.
 01 REGISTRO-CONTEO.
@@ -36,17 +48,37 @@ FD ARCHIVO-TEMPORAL.
 
    05 SALTO-TEMP      PIC X VALUE X"0A".
 
+FD ARCHIVO-MOVIMIENTOS.
+01 REGISTRO-MOVIMIENTO.
+   05 ID-CLIENTE-MOV      PIC 9(5).
+   05 SECUENCIA-MOV       PIC 9(7).
+   05 FECHA-MOV           PIC 9(8).
+   05 SALDO-ANTERIOR-MOV  PIC S9(5)V99.
+   05 SALDO-NUEVO-MOV     PIC S9(5)V99.
+   05 SALTO-MOV           PIC X VALUE X"0A".
+
+FD ARCHIVO-SECUENCIA-MOV.
+01 REGISTRO-SECUENCIA-MOV.
+   05 ULTIMA-SECUENCIA-MOV PIC 9(7).
+
+FD ARCHIVO-CSV.
+01 LINEA-CSV PIC X(150).
+
 
 WORKING-STORAGE SECTION.
 *> Estados de apertura de archivos (00=éxito, otros=error)
 01 ESTADO-ARCHIVO       PIC XX.
 01 ESTADO-CONTEO        PIC XX.
 01 ESTADO-TEMP          PIC XX.
+01 ESTADO-MOVIMIENTO    PIC XX.
+01 ESTADO-SECUENCIA-MOV PIC XX.
+01 ESTADO-CSV           PIC XX.
 
 *> Control de menús y flujo del programa
 01 OPCION-SELECCIONADA  PIC 9.
 01 ARCHIVO-CREADO       PIC X.
-01 OPCION-SELECCIONADA-REPORTE PIC 9.
+01 OPCION-SELECCIONADA-REPORTE PIC 99.
+01 RESPUESTA-TEMP       PIC X.
 
 *> Estructura para captura de datos del cliente
 01 CLIENTE-INGRESADO.
@@ -63,6 +95,35 @@ WORKING-STORAGE SECTION.
 01 BUSCAR-ID            PIC 9(5).
 01 ENCONTRADO           PIC X.
 01 ACCION-ID            PIC X(1).
+01 DUPLICADO-ENCONTRADO PIC X.
+01 CLIENTES-CON-DATOS   PIC X.
+
+*> Variables para el historial de movimientos de saldo
+01 CONTADOR-MOV         PIC 9(7).
+01 SALDO-ANTERIOR-MOSTRAR PIC -Z(5).99.
+01 SALDO-NUEVO-MOSTRAR  PIC -Z(5).99.
+
+*> Variables para la reconciliacion de secuencia_ids.txt
+01 MAX-ID-ENCONTRADO    PIC 9(5).
+
+*> Variables para la busqueda parcial por nombre/correo/telefono
+01 TEXTO-BUSQUEDA       PIC X(40).
+01 LONGITUD-BUSQUEDA    PIC 9(3).
+01 NOMBRE-MAYUS         PIC X(30).
+01 CORREO-MAYUS         PIC X(40).
+01 TELEFONO-MAYUS       PIC X(15).
+01 CONTADOR-OCURRENCIAS PIC 9(3).
+01 COINCIDENCIA         PIC X.
+
+*> Variables para exportar reportes a un archivo CSV
+01 NOMBRE-ARCHIVO-CSV   PIC X(40).
+01 EXPORTAR-REPORTE     PIC X VALUE "N".
+01 OPCION-EXPORTAR      PIC 9.
+01 CSV-ID               PIC 9(5).
+01 CSV-NOMBRE           PIC X(30).
+01 CSV-CORREO           PIC X(40).
+01 CSV-TELEFONO         PIC X(15).
+01 CSV-SALDO            PIC -Z(5).99.
 
 *> Variables para filtros y reportes
 01 MONTO-FILTRO         PIC S9(5)V99.
@@ -99,6 +160,8 @@ PROCEDURE DIVISION.
 
 *> Controla el flujo principal y menú del programa
 PROGRAMA-PRINCIPAL.
+    PERFORM VERIFICAR-ARCHIVO-TEMPORAL
+
     OPEN INPUT ARCHIVO-CLIENTES
     OPEN INPUT ARCHIVO-CONTEO
 
@@ -111,17 +174,19 @@ PROGRAMA-PRINCIPAL.
         CLOSE ARCHIVO-CONTEO
     END-IF
 
-    PERFORM UNTIL OPCION-SELECCIONADA = 7
+    PERFORM UNTIL OPCION-SELECCIONADA = 9
         DISPLAY " "
         DISPLAY "======= MENU DE OPCIONES ======="
         DISPLAY "1. Agregar nuevo cliente"
         DISPLAY "2. Mostrar todos los clientes"
         DISPLAY "3. Buscar cliente por ID"
-        DISPLAY "4. Modificar datos de un cliente"
-        DISPLAY "5. Eliminar cliente"
-        DISPLAY "6. Generar reportes"
-        DISPLAY "7. Salir"
-        DISPLAY "Seleccione una opcion (1-7):"
+        DISPLAY "4. Buscar cliente por nombre, correo o telefono"
+        DISPLAY "5. Modificar datos de un cliente"
+        DISPLAY "6. Eliminar cliente"
+        DISPLAY "7. Reactivar cliente"
+        DISPLAY "8. Generar reportes"
+        DISPLAY "9. Salir"
+        DISPLAY "Seleccione una opcion (1-9):"
         ACCEPT OPCION-SELECCIONADA
 
         EVALUATE OPCION-SELECCIONADA
@@ -132,12 +197,16 @@ PROGRAMA-PRINCIPAL.
             WHEN 3
                 PERFORM BUSCAR-CLIENTE
             WHEN 4
-                PERFORM ACTUALIZAR-CLIENTE
+                PERFORM BUSCAR-CLIENTE-PARCIAL
             WHEN 5
-                PERFORM ELIMINAR-CLIENTE
+                PERFORM ACTUALIZAR-CLIENTE
             WHEN 6
-                PERFORM GENERAR-REPORTES
+                PERFORM ELIMINAR-CLIENTE
             WHEN 7
+                PERFORM REACTIVAR-CLIENTE
+            WHEN 8
+                PERFORM GENERAR-REPORTES
+            WHEN 9
                 DISPLAY "Saliendo del programa..."
             WHEN OTHER
                 DISPLAY "Opcion invalida. Intente nuevamente."
@@ -146,6 +215,76 @@ PROGRAMA-PRINCIPAL.
 
     PERFORM TERMINAR-PROGRAMA.
 
+*> Detecta un clientes_temp.txt que haya quedado de una ejecucion
+*> anterior interrumpida (antes del paso que lo reemplazaba a
+*> clientes.txt) y permite recuperarlo o descartarlo antes de abrir
+*> los archivos de trabajo. clientes.txt es un archivo INDEXED; como
+*> clientes_temp.txt es un simple registro secuencial (sin clave ni
+*> el byte ESTADO-CLIENTE), la recuperacion no puede renombrar el
+*> archivo tal cual - hay que releer cada registro y volver a
+*> escribirlo en clientes.txt por su clave.
+VERIFICAR-ARCHIVO-TEMPORAL.
+    OPEN INPUT ARCHIVO-TEMPORAL
+    IF ESTADO-TEMP = "00"
+        DISPLAY " "
+        DISPLAY "Se encontro clientes_temp.txt de una ejecucion anterior"
+        DISPLAY "que no terminó correctamente."
+        DISPLAY "¿Desea recuperarlo como clientes.txt? (S/N):"
+        ACCEPT RESPUESTA-TEMP
+        MOVE FUNCTION UPPER-CASE(RESPUESTA-TEMP) TO RESPUESTA-TEMP
+
+        IF RESPUESTA-TEMP = "S"
+            PERFORM VERIFICAR-CLIENTES-CON-DATOS
+            IF CLIENTES-CON-DATOS = "S"
+                OPEN I-O ARCHIVO-CLIENTES
+            ELSE
+                OPEN OUTPUT ARCHIVO-CLIENTES
+            END-IF
+            PERFORM UNTIL ESTADO-TEMP = "10"
+                READ ARCHIVO-TEMPORAL
+                    AT END MOVE "10" TO ESTADO-TEMP
+                    NOT AT END
+                        MOVE ID-TEMP TO ID-CLIENTE
+                        MOVE NOMBRE-TEMP TO NOMBRE
+                        MOVE CORREO-TEMP TO CORREO
+                        MOVE TELEFONO-TEMP TO TELEFONO
+                        MOVE SALDO-TEMP TO SALDO
+                        MOVE "A" TO ESTADO-CLIENTE
+                        WRITE REGISTRO-CLIENTE
+                            INVALID KEY
+                                DISPLAY "No se pudo recuperar el cliente "
+                                    ID-TEMP " (ID duplicado)."
+                        END-WRITE
+                END-READ
+            END-PERFORM
+            CLOSE ARCHIVO-CLIENTES
+            CLOSE ARCHIVO-TEMPORAL
+            CALL "CBL_DELETE_FILE" USING "..\clientes_temp.txt"
+            DISPLAY "clientes_temp.txt recuperado dentro de clientes.txt."
+        ELSE
+            CLOSE ARCHIVO-TEMPORAL
+            CALL "CBL_DELETE_FILE" USING "..\clientes_temp.txt"
+            DISPLAY "clientes_temp.txt descartado."
+        END-IF
+    END-IF
+    .
+
+*> Determina si clientes.txt ya existe y tiene al menos un registro.
+*> VERIFICAR-ARCHIVO-TEMPORAL usa esto para decidir si puede recrear
+*> clientes.txt con OPEN OUTPUT (lo deja vacio) o si, al tener ya
+*> datos vigentes, debe abrirlo con OPEN I-O y fusionar los registros
+*> de clientes_temp.txt por clave en vez de truncarlo.
+VERIFICAR-CLIENTES-CON-DATOS.
+    MOVE "N" TO CLIENTES-CON-DATOS
+    OPEN INPUT ARCHIVO-CLIENTES
+    IF ESTADO-ARCHIVO = "00"
+        READ ARCHIVO-CLIENTES NEXT RECORD
+            NOT AT END MOVE "S" TO CLIENTES-CON-DATOS
+        END-READ
+        CLOSE ARCHIVO-CLIENTES
+    END-IF
+    .
+
 *> Crea archivos iniciales si no existen
 INICIALIZAR-ARCHIVO.
     OPEN OUTPUT ARCHIVO-CLIENTES
@@ -182,6 +321,48 @@ GUARDAR-NUEVO-ID.
     CLOSE ARCHIVO-CONTEO
     .
 
+*> Obtiene la ultima secuencia de movimiento usada, la misma idea
+*> que LEER-ULTIMO-ID/GUARDAR-NUEVO-ID para secuencia_ids.txt
+LEER-ULTIMA-SECUENCIA-MOV.
+    OPEN INPUT ARCHIVO-SECUENCIA-MOV
+    READ ARCHIVO-SECUENCIA-MOV
+        AT END MOVE 0 TO CONTADOR-MOV
+        NOT AT END MOVE ULTIMA-SECUENCIA-MOV TO CONTADOR-MOV
+    END-READ
+    CLOSE ARCHIVO-SECUENCIA-MOV
+    .
+
+*> Actualiza secuencia_movimientos.txt con la ultima secuencia usada
+GUARDAR-SECUENCIA-MOV.
+    MOVE CONTADOR-MOV TO ULTIMA-SECUENCIA-MOV
+    OPEN OUTPUT ARCHIVO-SECUENCIA-MOV
+    WRITE REGISTRO-SECUENCIA-MOV
+    CLOSE ARCHIVO-SECUENCIA-MOV
+    .
+
+*> Registra en movimientos.txt el cambio de saldo de un cliente.
+*> El llamador debe dejar ID-CLIENTE, SALDO-ANTERIOR-MOV y
+*> SALDO-NUEVO-MOV preparados antes de este PERFORM. La siguiente
+*> secuencia se lee de secuencia_movimientos.txt en vez de recontar
+*> movimientos.txt completo en cada llamada.
+REGISTRAR-MOVIMIENTO.
+    PERFORM LEER-ULTIMA-SECUENCIA-MOV
+
+    ADD 1 TO CONTADOR-MOV
+    MOVE ID-CLIENTE TO ID-CLIENTE-MOV
+    MOVE CONTADOR-MOV TO SECUENCIA-MOV
+    ACCEPT FECHA-MOV FROM DATE YYYYMMDD
+
+    OPEN EXTEND ARCHIVO-MOVIMIENTOS
+    IF ESTADO-MOVIMIENTO NOT = "00"
+        OPEN OUTPUT ARCHIVO-MOVIMIENTOS
+    END-IF
+    WRITE REGISTRO-MOVIMIENTO
+    CLOSE ARCHIVO-MOVIMIENTOS
+
+    PERFORM GUARDAR-SECUENCIA-MOV
+    .
+
 *> Añade un nuevo cliente al archivo
 AGREGAR-CLIENTE.
     PERFORM LEER-ULTIMO-ID
@@ -189,24 +370,42 @@ AGREGAR-CLIENTE.
     ADD 1 TO ULTIMO-ID-AUX
     MOVE ULTIMO-ID-AUX TO ID-CLIENTE
 
-    MOVE SPACES TO CLIENTE-INGRESADO
-    MOVE ZEROS TO SALDO-INGRESADO
+    MOVE "S" TO DUPLICADO-ENCONTRADO
+    PERFORM UNTIL DUPLICADO-ENCONTRADO = "N"
+        MOVE SPACES TO CLIENTE-INGRESADO
+        MOVE ZEROS TO SALDO-INGRESADO
 
-    PERFORM INGRESAR-DATOS-CLIENTE
+        PERFORM INGRESAR-DATOS-CLIENTE
+        PERFORM VERIFICAR-CORREO-TELEFONO-DUPLICADO
 
-    OPEN EXTEND ARCHIVO-CLIENTES
+        IF DUPLICADO-ENCONTRADO = "S"
+            DISPLAY "Ya existe un cliente activo con ese correo o "
+                "telefono. Ingrese los datos nuevamente."
+        END-IF
+    END-PERFORM
+
+    OPEN I-O ARCHIVO-CLIENTES
 
     MOVE NOMBRE-INGRESADO TO NOMBRE
     MOVE CORREO-INGRESADO TO CORREO
     MOVE TELEFONO-INGRESADO TO TELEFONO
     MOVE SALDO-INGRESADO TO SALDO
+    MOVE "A" TO ESTADO-CLIENTE
 
     WRITE REGISTRO-CLIENTE
+        INVALID KEY
+            DISPLAY "No se pudo registrar el cliente (ID duplicado)."
+        NOT INVALID KEY
+            MOVE ZEROS TO SALDO-ANTERIOR-MOV
+            MOVE SALDO-INGRESADO TO SALDO-NUEVO-MOV
+            PERFORM REGISTRAR-MOVIMIENTO
+
+            PERFORM GUARDAR-NUEVO-ID
 
-    PERFORM GUARDAR-NUEVO-ID
+            DISPLAY "Cliente agregado correctamente."
+    END-WRITE
 
     CLOSE ARCHIVO-CLIENTES
-    DISPLAY "Cliente agregado correctamente."
     .
 
 *> Solicita y valida los datos del cliente al usuario
@@ -236,25 +435,60 @@ INGRESAR-DATOS-CLIENTE.
     END-PERFORM
 
     PERFORM UNTIL SALDO-TEXTO NOT = SPACES
+            AND FUNCTION TEST-NUMVAL(SALDO-TEXTO) = 0
         DISPLAY "Ingrese saldo inicial (puede ser negativo o cero):"
         ACCEPT SALDO-TEXTO
 
         IF SALDO-TEXTO = SPACES
             DISPLAY "El saldo no puede estar vacio."
+        ELSE
+            IF FUNCTION TEST-NUMVAL(SALDO-TEXTO) NOT = 0
+                DISPLAY "El saldo debe ser un valor numerico valido."
+                MOVE SPACES TO SALDO-TEXTO
+            END-IF
         END-IF
     END-PERFORM
 
-    MOVE SALDO-TEXTO TO SALDO-INGRESADO
+    MOVE FUNCTION NUMVAL(SALDO-TEXTO) TO SALDO-INGRESADO
+    .
+
+*> Verifica si ya existe un cliente activo con el mismo correo o el
+*> mismo telefono que se acaba de capturar en CLIENTE-INGRESADO, para
+*> evitar cuentas duplicadas al dar de alta un cliente nuevo
+VERIFICAR-CORREO-TELEFONO-DUPLICADO.
+    MOVE "N" TO DUPLICADO-ENCONTRADO
+    OPEN INPUT ARCHIVO-CLIENTES
+    MOVE "00" TO ESTADO-ARCHIVO
+
+    PERFORM UNTIL ESTADO-ARCHIVO = "10"
+        READ ARCHIVO-CLIENTES NEXT RECORD
+            AT END MOVE "10" TO ESTADO-ARCHIVO
+            NOT AT END
+                IF CLIENTE-ACTIVO
+                    IF FUNCTION UPPER-CASE(CORREO) =
+                            FUNCTION UPPER-CASE(CORREO-INGRESADO)
+                        OR TELEFONO = TELEFONO-INGRESADO
+                        MOVE "S" TO DUPLICADO-ENCONTRADO
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE ARCHIVO-CLIENTES
     .
 
-*> Cuenta el total de clientes en el archivo
+*> Cuenta el total de clientes activos en el archivo (los inactivos
+*> no se cuentan, ya que estan eliminados a efectos del sistema)
 CONTAR-CLIENTES.
     MOVE 0 TO CONTADOR-ID
     OPEN INPUT ARCHIVO-CLIENTES
     PERFORM UNTIL ESTADO-ARCHIVO = "10"
-        READ ARCHIVO-CLIENTES
+        READ ARCHIVO-CLIENTES NEXT RECORD
             AT END MOVE "10" TO ESTADO-ARCHIVO
-            NOT AT END ADD 1 TO CONTADOR-ID
+            NOT AT END
+                IF CLIENTE-ACTIVO
+                    ADD 1 TO CONTADOR-ID
+                END-IF
         END-READ
     END-PERFORM
     CLOSE ARCHIVO-CLIENTES
@@ -266,24 +500,46 @@ MOSTRAR-CLIENTES.
     IF CONTADOR-ID = 0
         DISPLAY "No hay clientes registrados en el sistema."
     ELSE
+        IF EXPORTAR-REPORTE = "S"
+            MOVE "..\reporte_clientes.csv" TO NOMBRE-ARCHIVO-CSV
+            OPEN OUTPUT ARCHIVO-CSV
+            MOVE "ID,NOMBRE,CORREO,TELEFONO,SALDO" TO LINEA-CSV
+            WRITE LINEA-CSV
+        END-IF
+
         OPEN INPUT ARCHIVO-CLIENTES
         MOVE "00" TO ESTADO-ARCHIVO
 
         PERFORM UNTIL ESTADO-ARCHIVO = "10"
-            READ ARCHIVO-CLIENTES
+            READ ARCHIVO-CLIENTES NEXT RECORD
                 AT END MOVE "10" TO ESTADO-ARCHIVO
                 NOT AT END
-                    MOVE SALDO TO SALDO-MOSTRAR
-                    DISPLAY "ID: " ID-CLIENTE
-                    DISPLAY "Nombre: " NOMBRE
-                    DISPLAY "Correo: " CORREO
-                    DISPLAY "Telefono: " TELEFONO
-                    DISPLAY "Saldo: " SALDO-MOSTRAR
-                    DISPLAY "-----------------------------"
+                    IF CLIENTE-ACTIVO
+                        MOVE SALDO TO SALDO-MOSTRAR
+                        DISPLAY "ID: " ID-CLIENTE
+                        DISPLAY "Nombre: " NOMBRE
+                        DISPLAY "Correo: " CORREO
+                        DISPLAY "Telefono: " TELEFONO
+                        DISPLAY "Saldo: " SALDO-MOSTRAR
+                        DISPLAY "-----------------------------"
+                        IF EXPORTAR-REPORTE = "S"
+                            MOVE ID-CLIENTE TO CSV-ID
+                            MOVE NOMBRE TO CSV-NOMBRE
+                            MOVE CORREO TO CSV-CORREO
+                            MOVE TELEFONO TO CSV-TELEFONO
+                            MOVE SALDO-MOSTRAR TO CSV-SALDO
+                            PERFORM ESCRIBIR-LINEA-CSV-CLIENTE
+                        END-IF
+                    END-IF
             END-READ
         END-PERFORM
 
         CLOSE ARCHIVO-CLIENTES
+
+        IF EXPORTAR-REPORTE = "S"
+            CLOSE ARCHIVO-CSV
+            DISPLAY "Reporte exportado a " NOMBRE-ARCHIVO-CSV
+        END-IF
     END-IF
     .
 
@@ -299,6 +555,10 @@ PEDIR-ID.
                  DISPLAY "Ingrese el ID que va a Actualizar:"
             WHEN "E"
                 DISPLAY "Ingrese el ID que va a Eliminar:"
+            WHEN "H"
+                DISPLAY "Ingrese el ID del cliente a consultar:"
+            WHEN "R"
+                DISPLAY "Ingrese el ID del cliente a reactivar:"
             WHEN OTHER
                 DISPLAY "Ingrese el ID:"
         END-EVALUATE
@@ -311,147 +571,259 @@ PEDIR-ID.
 
 *> Busca y muestra un cliente por su ID
 BUSCAR-CLIENTE.
-    PERFORM CONTAR-CLIENTES
-    IF CONTADOR-ID = 0
-        DISPLAY "No hay clientes registrados en el sistema."
-    ELSE
-        MOVE "B" TO ACCION-ID
-        PERFORM PEDIR-ID
+    MOVE "B" TO ACCION-ID
+    PERFORM PEDIR-ID
+    MOVE "N" TO ENCONTRADO
+
+    OPEN INPUT ARCHIVO-CLIENTES
+    MOVE BUSCAR-ID TO ID-CLIENTE
+
+    READ ARCHIVO-CLIENTES
+        KEY IS ID-CLIENTE
+        INVALID KEY
+            MOVE "N" TO ENCONTRADO
+        NOT INVALID KEY
+            IF CLIENTE-INACTIVO
+                MOVE "N" TO ENCONTRADO
+            ELSE
+                MOVE "S" TO ENCONTRADO
+                MOVE SALDO TO SALDO-MOSTRAR
+                DISPLAY "Cliente encontrado:"
+                DISPLAY "ID: " ID-CLIENTE
+                DISPLAY "Nombre: " NOMBRE
+                DISPLAY "Correo: " CORREO
+                DISPLAY "Telefono: " TELEFONO
+                DISPLAY "Saldo: " SALDO-MOSTRAR
+            END-IF
+    END-READ
+
+    CLOSE ARCHIVO-CLIENTES
 
+    IF ENCONTRADO = "N"
+        DISPLAY "No se encontro ningun cliente con ese ID."
+    END-IF
+    .
+
+*> Busca clientes activos cuyo nombre, correo o telefono contenga el
+*> texto ingresado (busqueda parcial, sin distinguir mayusculas) y
+*> lista todas las coincidencias para que el operador anote el
+*> ID-CLIENTE correcto antes de modificarlo o eliminarlo
+BUSCAR-CLIENTE-PARCIAL.
+    DISPLAY "Ingrese el texto a buscar (nombre, correo o telefono):"
+    ACCEPT TEXTO-BUSQUEDA
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(TEXTO-BUSQUEDA)) TO TEXTO-BUSQUEDA
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(TEXTO-BUSQUEDA)) TO LONGITUD-BUSQUEDA
+
+    IF LONGITUD-BUSQUEDA = 0
+        DISPLAY "Debe ingresar un texto de busqueda."
+    ELSE
+        MOVE 0 TO CONTADOR-ID
         OPEN INPUT ARCHIVO-CLIENTES
         MOVE "00" TO ESTADO-ARCHIVO
 
         PERFORM UNTIL ESTADO-ARCHIVO = "10"
-            READ ARCHIVO-CLIENTES
+            READ ARCHIVO-CLIENTES NEXT RECORD
                 AT END MOVE "10" TO ESTADO-ARCHIVO
                 NOT AT END
-                    IF ID-CLIENTE = BUSCAR-ID
-                        MOVE "S" TO ENCONTRADO
-                        MOVE SALDO TO SALDO-MOSTRAR
-                        DISPLAY "Cliente encontrado:"
-                        DISPLAY "ID: " ID-CLIENTE
-                        DISPLAY "Nombre: " NOMBRE
-                        DISPLAY "Correo: " CORREO
-                        DISPLAY "Telefono: " TELEFONO
-                        DISPLAY "Saldo: " SALDO-MOSTRAR
-                        MOVE "10" TO ESTADO-ARCHIVO
+                    IF CLIENTE-ACTIVO
+                        MOVE FUNCTION UPPER-CASE(NOMBRE) TO NOMBRE-MAYUS
+                        MOVE FUNCTION UPPER-CASE(CORREO) TO CORREO-MAYUS
+                        MOVE FUNCTION UPPER-CASE(TELEFONO) TO TELEFONO-MAYUS
+                        MOVE "N" TO COINCIDENCIA
+
+                        MOVE 0 TO CONTADOR-OCURRENCIAS
+                        INSPECT NOMBRE-MAYUS TALLYING CONTADOR-OCURRENCIAS
+                            FOR ALL TEXTO-BUSQUEDA(1:LONGITUD-BUSQUEDA)
+                        IF CONTADOR-OCURRENCIAS > 0
+                            MOVE "S" TO COINCIDENCIA
+                        END-IF
+
+                        MOVE 0 TO CONTADOR-OCURRENCIAS
+                        INSPECT CORREO-MAYUS TALLYING CONTADOR-OCURRENCIAS
+                            FOR ALL TEXTO-BUSQUEDA(1:LONGITUD-BUSQUEDA)
+                        IF CONTADOR-OCURRENCIAS > 0
+                            MOVE "S" TO COINCIDENCIA
+                        END-IF
+
+                        MOVE 0 TO CONTADOR-OCURRENCIAS
+                        INSPECT TELEFONO-MAYUS TALLYING CONTADOR-OCURRENCIAS
+                            FOR ALL TEXTO-BUSQUEDA(1:LONGITUD-BUSQUEDA)
+                        IF CONTADOR-OCURRENCIAS > 0
+                            MOVE "S" TO COINCIDENCIA
+                        END-IF
+
+                        IF COINCIDENCIA = "S"
+                            ADD 1 TO CONTADOR-ID
+                            MOVE SALDO TO SALDO-MOSTRAR
+                            DISPLAY "ID: " ID-CLIENTE
+                            DISPLAY "Nombre: " NOMBRE
+                            DISPLAY "Correo: " CORREO
+                            DISPLAY "Telefono: " TELEFONO
+                            DISPLAY "Saldo: " SALDO-MOSTRAR
+                            DISPLAY "-----------------------------"
+                        END-IF
                     END-IF
             END-READ
         END-PERFORM
 
         CLOSE ARCHIVO-CLIENTES
 
-        IF ENCONTRADO = "N"
-            DISPLAY "No se encontro ningun cliente con ese ID."
+        IF CONTADOR-ID = 0
+            DISPLAY "No se encontraron clientes que coincidan con ese texto."
+        ELSE
+            DISPLAY "Use el ID de la lista anterior para modificar o "
+                "eliminar el cliente desde el menu principal."
         END-IF
     END-IF
     .
 
 *> Modifica los datos de un cliente existente
 ACTUALIZAR-CLIENTE.
-    PERFORM CONTAR-CLIENTES
-    IF CONTADOR-ID = 0
-        DISPLAY "No hay clientes registrados en el sistema."
-    ELSE
-        MOVE "A" TO ACCION-ID
-        PERFORM PEDIR-ID
-        MOVE "N" TO ENCONTRADO
-
-        OPEN INPUT ARCHIVO-CLIENTES
-        OPEN OUTPUT ARCHIVO-TEMPORAL
-        MOVE "00" TO ESTADO-ARCHIVO
+    MOVE "A" TO ACCION-ID
+    PERFORM PEDIR-ID
+    MOVE "N" TO ENCONTRADO
 
-        PERFORM UNTIL ESTADO-ARCHIVO = "10"
-            READ ARCHIVO-CLIENTES
-                AT END MOVE "10" TO ESTADO-ARCHIVO
-                NOT AT END
-                    IF ID-CLIENTE = BUSCAR-ID
-                        MOVE "S" TO ENCONTRADO
-                        DISPLAY "Cliente encontrado. Ingrese los nuevos datos:"
-                        MOVE SPACES TO CLIENTE-INGRESADO
-                        MOVE ZEROS TO SALDO-INGRESADO
-                        PERFORM INGRESAR-DATOS-CLIENTE
-
-                        MOVE ID-CLIENTE TO ID-TEMP
-                        MOVE NOMBRE-INGRESADO TO NOMBRE-TEMP
-                        MOVE CORREO-INGRESADO TO CORREO-TEMP
-                        MOVE TELEFONO-INGRESADO TO TELEFONO-TEMP
-                        MOVE SALDO-INGRESADO TO SALDO-TEMP
-                        WRITE REGISTRO-TEMP
-                    ELSE
-                        MOVE ID-CLIENTE TO ID-TEMP
-                        MOVE NOMBRE TO NOMBRE-TEMP
-                        MOVE CORREO TO CORREO-TEMP
-                        MOVE TELEFONO TO TELEFONO-TEMP
-                        MOVE SALDO TO SALDO-TEMP
-                        WRITE REGISTRO-TEMP
-                    END-IF
-            END-READ
-        END-PERFORM
+    OPEN I-O ARCHIVO-CLIENTES
+    MOVE BUSCAR-ID TO ID-CLIENTE
+
+    READ ARCHIVO-CLIENTES
+        KEY IS ID-CLIENTE
+        INVALID KEY
+            MOVE "N" TO ENCONTRADO
+        NOT INVALID KEY
+            IF CLIENTE-INACTIVO
+                MOVE "N" TO ENCONTRADO
+            ELSE
+                MOVE "S" TO ENCONTRADO
+                MOVE SALDO TO SALDO-ANTERIOR-MOV
+                DISPLAY "Cliente encontrado. Ingrese los nuevos datos:"
+                MOVE SPACES TO CLIENTE-INGRESADO
+                MOVE ZEROS TO SALDO-INGRESADO
+                PERFORM INGRESAR-DATOS-CLIENTE
+
+                MOVE NOMBRE-INGRESADO TO NOMBRE
+                MOVE CORREO-INGRESADO TO CORREO
+                MOVE TELEFONO-INGRESADO TO TELEFONO
+                MOVE SALDO-INGRESADO TO SALDO
+
+                REWRITE REGISTRO-CLIENTE
+                    INVALID KEY
+                        MOVE "F" TO ENCONTRADO
+                        DISPLAY "No se pudo actualizar el cliente."
+                    NOT INVALID KEY
+                        MOVE SALDO-INGRESADO TO SALDO-NUEVO-MOV
+                        PERFORM REGISTRAR-MOVIMIENTO
+                END-REWRITE
+            END-IF
+    END-READ
 
-        CLOSE ARCHIVO-CLIENTES
-        CLOSE ARCHIVO-TEMPORAL
+    CLOSE ARCHIVO-CLIENTES
 
-        IF ENCONTRADO = "S"
-            CALL "CBL_DELETE_FILE" USING "..\clientes.txt"
-            CALL "CBL_RENAME_FILE" USING "..\clientes_temp.txt", "..\clientes.txt"
-            DISPLAY "Datos del cliente actualizados correctamente."
-        ELSE
-            CALL "CBL_DELETE_FILE" USING "..\clientes_temp.txt"
+    IF ENCONTRADO = "S"
+        DISPLAY "Datos del cliente actualizados correctamente."
+    ELSE
+        IF ENCONTRADO NOT = "F"
             DISPLAY "No se encontró ningún cliente con ese ID."
         END-IF
     END-IF
     .
 
-*> Elimina un cliente del sistema
+*> Elimina un cliente del sistema. No borra el registro: lo marca
+*> como inactivo (ESTADO-CLIENTE = "I"), para poder reactivarlo mas
+*> adelante y conservar su historial de movimientos
 ELIMINAR-CLIENTE.
-    PERFORM CONTAR-CLIENTES
-    IF CONTADOR-ID = 0
-        DISPLAY "No hay clientes registrados en el sistema."
+    MOVE "E" TO ACCION-ID
+    PERFORM PEDIR-ID
+    MOVE "N" TO ENCONTRADO
+
+    OPEN I-O ARCHIVO-CLIENTES
+    MOVE BUSCAR-ID TO ID-CLIENTE
+
+    READ ARCHIVO-CLIENTES
+        KEY IS ID-CLIENTE
+        INVALID KEY
+            MOVE "N" TO ENCONTRADO
+        NOT INVALID KEY
+            IF CLIENTE-INACTIVO
+                MOVE "N" TO ENCONTRADO
+            ELSE
+                MOVE "S" TO ENCONTRADO
+                MOVE "I" TO ESTADO-CLIENTE
+                REWRITE REGISTRO-CLIENTE
+                    INVALID KEY
+                        DISPLAY "No se pudo eliminar el cliente."
+                END-REWRITE
+            END-IF
+    END-READ
+
+    CLOSE ARCHIVO-CLIENTES
+
+    IF ENCONTRADO = "S"
+        DISPLAY "Cliente eliminado correctamente."
     ELSE
-        MOVE "E" TO ACCION-ID
-        PERFORM PEDIR-ID
+        DISPLAY "No se encontro ningun cliente con ese ID."
+    END-IF
+    .
 
-        OPEN INPUT ARCHIVO-CLIENTES
-        OPEN OUTPUT ARCHIVO-TEMPORAL
-        MOVE "00" TO ESTADO-ARCHIVO
+*> Reactiva un cliente previamente eliminado (ESTADO-CLIENTE = "I")
+REACTIVAR-CLIENTE.
+    MOVE "R" TO ACCION-ID
+    PERFORM PEDIR-ID
+    MOVE "N" TO ENCONTRADO
 
-        PERFORM UNTIL ESTADO-ARCHIVO = "10"
-            READ ARCHIVO-CLIENTES
-                AT END MOVE "10" TO ESTADO-ARCHIVO
-                NOT AT END
-                    IF ID-CLIENTE = BUSCAR-ID
-                        MOVE "S" TO ENCONTRADO
-                    ELSE
-                        MOVE ID-CLIENTE TO ID-TEMP
-                        MOVE NOMBRE TO NOMBRE-TEMP
-                        MOVE CORREO TO CORREO-TEMP
-                        MOVE TELEFONO TO TELEFONO-TEMP
-                        MOVE SALDO TO SALDO-TEMP
-                        WRITE REGISTRO-TEMP
-                    END-IF
-            END-READ
-        END-PERFORM
+    OPEN I-O ARCHIVO-CLIENTES
+    MOVE BUSCAR-ID TO ID-CLIENTE
+
+    READ ARCHIVO-CLIENTES
+        KEY IS ID-CLIENTE
+        INVALID KEY
+            MOVE "N" TO ENCONTRADO
+        NOT INVALID KEY
+            MOVE "S" TO ENCONTRADO
+            IF CLIENTE-ACTIVO
+                DISPLAY "Ese cliente ya esta activo."
+            ELSE
+                MOVE "A" TO ESTADO-CLIENTE
+                REWRITE REGISTRO-CLIENTE
+                    INVALID KEY
+                        DISPLAY "No se pudo reactivar el cliente."
+                END-REWRITE
+                DISPLAY "Cliente reactivado correctamente."
+            END-IF
+    END-READ
 
-        CLOSE ARCHIVO-CLIENTES
-        CLOSE ARCHIVO-TEMPORAL
+    CLOSE ARCHIVO-CLIENTES
 
-        IF ENCONTRADO = "S"
-            DISPLAY "Cliente eliminado correctamente."
-            CALL "CBL_DELETE_FILE" USING "..\clientes.txt"
-            CALL "CBL_RENAME_FILE" USING "..\clientes_temp.txt", "..\clientes.txt"
-        ELSE
-            DISPLAY "No se encontro ningun cliente con ese ID."
-            CALL "CBL_DELETE_FILE" USING "..\clientes_temp.txt"
-        END-IF
+    IF ENCONTRADO = "N"
+        DISPLAY "No se encontro ningun cliente con ese ID."
     END-IF
     .
 
+*> Escribe una fila de un listado de clientes en ARCHIVO-CSV. El
+*> llamador deja CSV-ID/CSV-NOMBRE/CSV-CORREO/CSV-TELEFONO/CSV-SALDO
+*> preparados antes de este PERFORM; solo se invoca si
+*> EXPORTAR-REPORTE = "S" y ARCHIVO-CSV ya esta abierto
+ESCRIBIR-LINEA-CSV-CLIENTE.
+    MOVE SPACES TO LINEA-CSV
+    STRING
+        CSV-ID DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(CSV-NOMBRE) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(CSV-CORREO) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(CSV-TELEFONO) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(CSV-SALDO) DELIMITED BY SIZE
+        INTO LINEA-CSV
+    WRITE LINEA-CSV
+    .
+
 *> Menú secundario para generar reportes
 GENERAR-REPORTES.
      MOVE ZERO TO OPCION-SELECCIONADA-REPORTE
 
-     PERFORM UNTIL OPCION-SELECCIONADA-REPORTE = 7
+     PERFORM UNTIL OPCION-SELECCIONADA-REPORTE = 11
         DISPLAY " "
         DISPLAY "======= MENU DE REPORTES ======="
         DISPLAY "1. Listado general de clientes"
@@ -460,8 +832,12 @@ GENERAR-REPORTES.
         DISPLAY "4. Clientes ordenados por saldo"
         DISPLAY "5. Total de clientes registrados "
         DISPLAY "6. Promedio de saldo general "
-        DISPLAY "7. Volver al menu principal"
-        DISPLAY "Seleccione una opcion (1-7):"
+        DISPLAY "7. Listado de clientes inactivos"
+        DISPLAY "8. Historial de movimientos de un cliente"
+        DISPLAY "9. Reconciliacion de IDs de clientes"
+        DISPLAY "10. Exportar un reporte a archivo CSV"
+        DISPLAY "11. Volver al menu principal"
+        DISPLAY "Seleccione una opcion (1-11):"
         ACCEPT OPCION-SELECCIONADA-REPORTE
 
         EVALUATE OPCION-SELECCIONADA-REPORTE
@@ -478,6 +854,14 @@ GENERAR-REPORTES.
             WHEN 6
                 PERFORM CALCULAR-PROMEDIO-SALDO
             WHEN 7
+                PERFORM CLIENTES-INACTIVOS
+            WHEN 8
+                PERFORM HISTORIAL-MOVIMIENTOS-CLIENTE
+            WHEN 9
+                PERFORM RECONCILIAR-IDS-CLIENTES
+            WHEN 10
+                PERFORM EXPORTAR-REPORTE-CSV
+            WHEN 11
                 DISPLAY "Volviendo al menu principal..."
             WHEN OTHER
                 DISPLAY "Opcion invalida. Intente nuevamente."
@@ -487,6 +871,155 @@ GENERAR-REPORTES.
     PERFORM PROGRAMA-PRINCIPAL
     .
 
+*> Vuelve a correr uno de los listados de reportes, pero ademas de
+*> mostrarlo por pantalla lo escribe en un archivo CSV nuevo
+EXPORTAR-REPORTE-CSV.
+    DISPLAY " "
+    DISPLAY "======= EXPORTAR REPORTE A CSV ======="
+    DISPLAY "1. Listado general de clientes"
+    DISPLAY "2. Clientes con saldo mayor a un monto"
+    DISPLAY "3. Clientes con saldo negativo o en cero"
+    DISPLAY "4. Clientes ordenados por saldo"
+    DISPLAY "5. Total de clientes registrados"
+    DISPLAY "6. Promedio de saldo general"
+    DISPLAY "Seleccione el reporte a exportar (1-6):"
+    ACCEPT OPCION-EXPORTAR
+
+    MOVE "S" TO EXPORTAR-REPORTE
+    EVALUATE OPCION-EXPORTAR
+        WHEN 1
+            PERFORM MOSTRAR-CLIENTES
+        WHEN 2
+            PERFORM CLIENTES-CON-SALDO-MAYOR
+        WHEN 3
+            PERFORM CLIENTES-SALDO-NEGATIVO-O-CERO
+        WHEN 4
+            PERFORM CLIENTES-ORDENADOS-POR-SALDO
+        WHEN 5
+            PERFORM MOSTRAR-TOTAL-CLIENTES
+        WHEN 6
+            PERFORM CALCULAR-PROMEDIO-SALDO
+        WHEN OTHER
+            DISPLAY "Opcion invalida. Intente nuevamente."
+    END-EVALUATE
+    MOVE "N" TO EXPORTAR-REPORTE
+    .
+
+*> Compara el ID-CLIENTE mas alto realmente presente en clientes.txt
+*> contra ULTIMO-ID en secuencia_ids.txt, para detectar un contador
+*> de secuencia desincronizado antes de que AGREGAR-CLIENTE lo use
+RECONCILIAR-IDS-CLIENTES.
+    MOVE 0 TO MAX-ID-ENCONTRADO
+    MOVE 0 TO CONTADOR-ID
+    OPEN INPUT ARCHIVO-CLIENTES
+    MOVE "00" TO ESTADO-ARCHIVO
+
+    PERFORM UNTIL ESTADO-ARCHIVO = "10"
+        READ ARCHIVO-CLIENTES NEXT RECORD
+            AT END MOVE "10" TO ESTADO-ARCHIVO
+            NOT AT END
+                ADD 1 TO CONTADOR-ID
+                IF ID-CLIENTE > MAX-ID-ENCONTRADO
+                    MOVE ID-CLIENTE TO MAX-ID-ENCONTRADO
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ARCHIVO-CLIENTES
+
+    PERFORM LEER-ULTIMO-ID
+
+    DISPLAY " "
+    DISPLAY "======= RECONCILIACION DE IDS ======="
+    DISPLAY "Clientes existentes en clientes.txt: " CONTADOR-ID
+    DISPLAY "ID de cliente mas alto encontrado: " MAX-ID-ENCONTRADO
+    DISPLAY "Ultimo ID registrado en secuencia_ids.txt: " ULTIMO-ID-AUX
+    DISPLAY "(clientes.txt es indexado por ID-CLIENTE, por lo que no"
+    DISPLAY " admite IDs duplicados; esta verificacion queda a cargo"
+    DISPLAY " del propio archivo)"
+
+    IF MAX-ID-ENCONTRADO = ULTIMO-ID-AUX
+        DISPLAY "El archivo de secuencia esta sincronizado con clientes.txt."
+    ELSE
+        IF MAX-ID-ENCONTRADO > ULTIMO-ID-AUX
+            DISPLAY "ALERTA: hay clientes con ID mayor al ultimo ID "
+                "registrado. El proximo alta podria chocar con un ID "
+                "existente."
+        ELSE
+            DISPLAY "ALERTA: el ultimo ID registrado es mayor al ID mas "
+                "alto realmente usado. Se estan saltando IDs disponibles."
+        END-IF
+    END-IF
+    .
+
+*> Lista los clientes marcados como inactivos (eliminados)
+CLIENTES-INACTIVOS.
+    OPEN INPUT ARCHIVO-CLIENTES
+    MOVE "00" TO ESTADO-ARCHIVO
+    MOVE 0 TO CONTADOR-ID
+
+    PERFORM UNTIL ESTADO-ARCHIVO = "10"
+        READ ARCHIVO-CLIENTES NEXT RECORD
+            AT END MOVE "10" TO ESTADO-ARCHIVO
+            NOT AT END
+                IF CLIENTE-INACTIVO
+                    ADD 1 TO CONTADOR-ID
+                    MOVE SALDO TO SALDO-MOSTRAR
+                    DISPLAY "ID: " ID-CLIENTE
+                    DISPLAY "Nombre: " NOMBRE
+                    DISPLAY "Correo: " CORREO
+                    DISPLAY "Telefono: " TELEFONO
+                    DISPLAY "Saldo: " SALDO-MOSTRAR
+                    DISPLAY "-----------------------------"
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE ARCHIVO-CLIENTES
+
+    IF CONTADOR-ID = 0
+        DISPLAY "No hay clientes inactivos en el sistema."
+    END-IF
+    .
+
+*> Muestra el historial de movimientos de saldo de un cliente
+HISTORIAL-MOVIMIENTOS-CLIENTE.
+    MOVE "H" TO ACCION-ID
+    PERFORM PEDIR-ID
+    MOVE "N" TO ENCONTRADO
+
+    OPEN INPUT ARCHIVO-MOVIMIENTOS
+    IF ESTADO-MOVIMIENTO NOT = "00"
+        CLOSE ARCHIVO-MOVIMIENTOS
+        DISPLAY "Todavia no hay movimientos registrados."
+    ELSE
+        DISPLAY "Historial de movimientos del cliente " BUSCAR-ID ":"
+        MOVE "00" TO ESTADO-MOVIMIENTO
+
+        PERFORM UNTIL ESTADO-MOVIMIENTO = "10"
+            READ ARCHIVO-MOVIMIENTOS
+                AT END MOVE "10" TO ESTADO-MOVIMIENTO
+                NOT AT END
+                    IF ID-CLIENTE-MOV = BUSCAR-ID
+                        MOVE "S" TO ENCONTRADO
+                        MOVE SALDO-ANTERIOR-MOV TO SALDO-ANTERIOR-MOSTRAR
+                        MOVE SALDO-NUEVO-MOV TO SALDO-NUEVO-MOSTRAR
+                        DISPLAY "Fecha: " FECHA-MOV
+                            " Movimiento: " SECUENCIA-MOV
+                        DISPLAY "  Saldo anterior: " SALDO-ANTERIOR-MOSTRAR
+                            " Saldo nuevo: " SALDO-NUEVO-MOSTRAR
+                        DISPLAY "-----------------------------"
+                    END-IF
+            END-READ
+        END-PERFORM
+
+        CLOSE ARCHIVO-MOVIMIENTOS
+
+        IF ENCONTRADO = "N"
+            DISPLAY "No hay movimientos registrados para ese cliente."
+        END-IF
+    END-IF
+    .
+
 *> Filtra clientes con saldo mayor a un monto específico
 CLIENTES-CON-SALDO-MAYOR.
     PERFORM CONTAR-CLIENTES
@@ -496,15 +1029,22 @@ CLIENTES-CON-SALDO-MAYOR.
         DISPLAY "Ingrese el monto minimo de saldo para filtrar:"
         ACCEPT MONTO-FILTRO
 
+        IF EXPORTAR-REPORTE = "S"
+            MOVE "..\reporte_saldo_mayor.csv" TO NOMBRE-ARCHIVO-CSV
+            OPEN OUTPUT ARCHIVO-CSV
+            MOVE "ID,NOMBRE,CORREO,TELEFONO,SALDO" TO LINEA-CSV
+            WRITE LINEA-CSV
+        END-IF
+
         OPEN INPUT ARCHIVO-CLIENTES
         MOVE "00" TO ESTADO-ARCHIVO
         MOVE 0 TO CONTADOR-ID
 
         PERFORM UNTIL ESTADO-ARCHIVO = "10"
-            READ ARCHIVO-CLIENTES
+            READ ARCHIVO-CLIENTES NEXT RECORD
                 AT END MOVE "10" TO ESTADO-ARCHIVO
                 NOT AT END
-                    IF SALDO > MONTO-FILTRO
+                    IF CLIENTE-ACTIVO AND SALDO > MONTO-FILTRO
                         ADD 1 TO CONTADOR-ID
                         MOVE SALDO TO SALDO-MOSTRAR
                         DISPLAY "ID: " ID-CLIENTE
@@ -513,12 +1053,25 @@ CLIENTES-CON-SALDO-MAYOR.
                         DISPLAY "Telefono: " TELEFONO
                         DISPLAY "Saldo: " SALDO-MOSTRAR
                         DISPLAY "-----------------------------"
+                        IF EXPORTAR-REPORTE = "S"
+                            MOVE ID-CLIENTE TO CSV-ID
+                            MOVE NOMBRE TO CSV-NOMBRE
+                            MOVE CORREO TO CSV-CORREO
+                            MOVE TELEFONO TO CSV-TELEFONO
+                            MOVE SALDO-MOSTRAR TO CSV-SALDO
+                            PERFORM ESCRIBIR-LINEA-CSV-CLIENTE
+                        END-IF
                     END-IF
             END-READ
         END-PERFORM
 
         CLOSE ARCHIVO-CLIENTES
 
+        IF EXPORTAR-REPORTE = "S"
+            CLOSE ARCHIVO-CSV
+            DISPLAY "Reporte exportado a " NOMBRE-ARCHIVO-CSV
+        END-IF
+
         IF CONTADOR-ID = 0
             DISPLAY "No se encontraron clientes con saldo mayor a ese monto."
         END-IF
@@ -531,15 +1084,22 @@ CLIENTES-SALDO-NEGATIVO-O-CERO.
     IF CONTADOR-ID = 0
         DISPLAY "No hay clientes registrados en el sistema."
     ELSE
+        IF EXPORTAR-REPORTE = "S"
+            MOVE "..\reporte_saldo_negativo.csv" TO NOMBRE-ARCHIVO-CSV
+            OPEN OUTPUT ARCHIVO-CSV
+            MOVE "ID,NOMBRE,CORREO,TELEFONO,SALDO" TO LINEA-CSV
+            WRITE LINEA-CSV
+        END-IF
+
         OPEN INPUT ARCHIVO-CLIENTES
         MOVE "00" TO ESTADO-ARCHIVO
         MOVE 0 TO CONTADOR-ID
 
         PERFORM UNTIL ESTADO-ARCHIVO = "10"
-            READ ARCHIVO-CLIENTES
+            READ ARCHIVO-CLIENTES NEXT RECORD
                 AT END MOVE "10" TO ESTADO-ARCHIVO
                 NOT AT END
-                    IF SALDO <= 0
+                    IF CLIENTE-ACTIVO AND SALDO <= 0
                         ADD 1 TO CONTADOR-ID
                         MOVE SALDO TO SALDO-MOSTRAR
                         DISPLAY "ID: " ID-CLIENTE
@@ -548,12 +1108,25 @@ CLIENTES-SALDO-NEGATIVO-O-CERO.
                         DISPLAY "Telefono: " TELEFONO
                         DISPLAY "Saldo: " SALDO-MOSTRAR
                         DISPLAY "-----------------------------"
+                        IF EXPORTAR-REPORTE = "S"
+                            MOVE ID-CLIENTE TO CSV-ID
+                            MOVE NOMBRE TO CSV-NOMBRE
+                            MOVE CORREO TO CSV-CORREO
+                            MOVE TELEFONO TO CSV-TELEFONO
+                            MOVE SALDO-MOSTRAR TO CSV-SALDO
+                            PERFORM ESCRIBIR-LINEA-CSV-CLIENTE
+                        END-IF
                     END-IF
             END-READ
         END-PERFORM
 
         CLOSE ARCHIVO-CLIENTES
 
+        IF EXPORTAR-REPORTE = "S"
+            CLOSE ARCHIVO-CSV
+            DISPLAY "Reporte exportado a " NOMBRE-ARCHIVO-CSV
+        END-IF
+
         IF CONTADOR-ID = 0
             DISPLAY "No se encontraron clientes con saldo negativo o en cero."
         END-IF
@@ -567,15 +1140,17 @@ CLIENTES-ORDENADOS-POR-SALDO.
     MOVE "00" TO ESTADO-ARCHIVO
 
     PERFORM UNTIL ESTADO-ARCHIVO = "10"
-        READ ARCHIVO-CLIENTES
+        READ ARCHIVO-CLIENTES NEXT RECORD
             AT END MOVE "10" TO ESTADO-ARCHIVO
             NOT AT END
-                ADD 1 TO CONTADOR-ID
-                MOVE ID-CLIENTE TO ID-TABLA(CONTADOR-ID)
-                MOVE NOMBRE TO NOMBRE-TABLA(CONTADOR-ID)
-                MOVE CORREO TO CORREO-TABLA(CONTADOR-ID)
-                MOVE TELEFONO TO TELEFONO-TABLA(CONTADOR-ID)
-                MOVE SALDO TO SALDO-TABLA(CONTADOR-ID)
+                IF CLIENTE-ACTIVO
+                    ADD 1 TO CONTADOR-ID
+                    MOVE ID-CLIENTE TO ID-TABLA(CONTADOR-ID)
+                    MOVE NOMBRE TO NOMBRE-TABLA(CONTADOR-ID)
+                    MOVE CORREO TO CORREO-TABLA(CONTADOR-ID)
+                    MOVE TELEFONO TO TELEFONO-TABLA(CONTADOR-ID)
+                    MOVE SALDO TO SALDO-TABLA(CONTADOR-ID)
+                END-IF
         END-READ
     END-PERFORM
 
@@ -617,6 +1192,13 @@ CLIENTES-ORDENADOS-POR-SALDO.
             ADD 1 TO INDICE-1
         END-PERFORM
 
+        IF EXPORTAR-REPORTE = "S"
+            MOVE "..\reporte_ordenado_saldo.csv" TO NOMBRE-ARCHIVO-CSV
+            OPEN OUTPUT ARCHIVO-CSV
+            MOVE "ID,NOMBRE,CORREO,TELEFONO,SALDO" TO LINEA-CSV
+            WRITE LINEA-CSV
+        END-IF
+
         DISPLAY "Clientes ordenados por saldo:"
         MOVE 1 TO INDICE-1
         PERFORM UNTIL INDICE-1 > CONTADOR-ID
@@ -627,8 +1209,21 @@ CLIENTES-ORDENADOS-POR-SALDO.
             DISPLAY "Telefono: " TELEFONO-TABLA(INDICE-1)
             DISPLAY "Saldo: " SALDO-MOSTRAR
             DISPLAY "-----------------------------"
+            IF EXPORTAR-REPORTE = "S"
+                MOVE ID-TABLA(INDICE-1) TO CSV-ID
+                MOVE NOMBRE-TABLA(INDICE-1) TO CSV-NOMBRE
+                MOVE CORREO-TABLA(INDICE-1) TO CSV-CORREO
+                MOVE TELEFONO-TABLA(INDICE-1) TO CSV-TELEFONO
+                MOVE SALDO-MOSTRAR TO CSV-SALDO
+                PERFORM ESCRIBIR-LINEA-CSV-CLIENTE
+            END-IF
             ADD 1 TO INDICE-1
         END-PERFORM
+
+        IF EXPORTAR-REPORTE = "S"
+            CLOSE ARCHIVO-CSV
+            DISPLAY "Reporte exportado a " NOMBRE-ARCHIVO-CSV
+        END-IF
     END-IF
     .
 
@@ -662,6 +1257,17 @@ MOSTRAR-TOTAL-CLIENTES.
     ELSE
         MOVE CONTADOR-ID TO TOTAL-MOSTRAR
         DISPLAY "Total de clientes registrados: " TOTAL-MOSTRAR
+
+        IF EXPORTAR-REPORTE = "S"
+            MOVE "..\reporte_total_clientes.csv" TO NOMBRE-ARCHIVO-CSV
+            OPEN OUTPUT ARCHIVO-CSV
+            MOVE "TOTAL_CLIENTES" TO LINEA-CSV
+            WRITE LINEA-CSV
+            MOVE TOTAL-MOSTRAR TO LINEA-CSV
+            WRITE LINEA-CSV
+            CLOSE ARCHIVO-CSV
+            DISPLAY "Reporte exportado a " NOMBRE-ARCHIVO-CSV
+        END-IF
     END-IF
     .
 
@@ -673,11 +1279,13 @@ CALCULAR-PROMEDIO-SALDO.
     MOVE "00" TO ESTADO-ARCHIVO
 
     PERFORM UNTIL ESTADO-ARCHIVO = "10"
-        READ ARCHIVO-CLIENTES
+        READ ARCHIVO-CLIENTES NEXT RECORD
             AT END MOVE "10" TO ESTADO-ARCHIVO
             NOT AT END
-                ADD 1 TO CONTADOR-ID
-                ADD SALDO TO SUMA-SALDOS
+                IF CLIENTE-ACTIVO
+                    ADD 1 TO CONTADOR-ID
+                    ADD SALDO TO SUMA-SALDOS
+                END-IF
         END-READ
     END-PERFORM
 
@@ -689,5 +1297,16 @@ CALCULAR-PROMEDIO-SALDO.
         COMPUTE PROMEDIO-SALDO = SUMA-SALDOS / CONTADOR-ID
         MOVE PROMEDIO-SALDO TO PROMEDIO-MOSTRAR
         DISPLAY "Promedio general de saldo: " PROMEDIO-MOSTRAR
+
+        IF EXPORTAR-REPORTE = "S"
+            MOVE "..\reporte_promedio_saldo.csv" TO NOMBRE-ARCHIVO-CSV
+            OPEN OUTPUT ARCHIVO-CSV
+            MOVE "PROMEDIO_SALDO" TO LINEA-CSV
+            WRITE LINEA-CSV
+            MOVE PROMEDIO-MOSTRAR TO LINEA-CSV
+            WRITE LINEA-CSV
+            CLOSE ARCHIVO-CSV
+            DISPLAY "Reporte exportado a " NOMBRE-ARCHIVO-CSV
+        END-IF
     END-IF
     .
