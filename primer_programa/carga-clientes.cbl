@@ -0,0 +1,303 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CARGA-CLIENTES.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARCHIVO-CLIENTES ASSIGN TO "..\clientes.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ID-CLIENTE
+        FILE STATUS IS ESTADO-ARCHIVO.
+    SELECT ARCHIVO-CONTEO ASSIGN TO "..\secuencia_ids.txt"
+        FILE STATUS IS ESTADO-CONTEO.
+    SELECT ARCHIVO-MOVIMIENTOS ASSIGN TO "..\movimientos.txt"
+        FILE STATUS IS ESTADO-MOVIMIENTO.
+    SELECT ARCHIVO-SECUENCIA-MOV ASSIGN TO "..\secuencia_movimientos.txt"
+        FILE STATUS IS ESTADO-SECUENCIA-MOV.
+    SELECT ARCHIVO-CARGA ASSIGN TO "..\carga_clientes.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ESTADO-CARGA.
+
+DATA DIVISION.
+FILE SECTION.
+FD ARCHIVO-CLIENTES.
+01 REGISTRO-CLIENTE.
+   05 ID-CLIENTE         PIC 9(5).
+   05 NOMBRE             PIC X(30).
+   05 CORREO             PIC X(40).
+   05 TELEFONO           PIC X(15).
+   05 SALDO              PIC S9(5)V99.
+   05 ESTADO-CLIENTE     PIC X.
+      88 CLIENTE-ACTIVO       VALUE "A".
+      88 CLIENTE-INACTIVO     VALUE "I".
+
+FD ARCHIVO-CONTEO.
+01 REGISTRO-CONTEO.
+   05 ULTIMO-ID PIC 9(5).
+
+FD ARCHIVO-MOVIMIENTOS.
+01 REGISTRO-MOVIMIENTO.
+   05 ID-CLIENTE-MOV      PIC 9(5).
+   05 SECUENCIA-MOV       PIC 9(7).
+   05 FECHA-MOV           PIC 9(8).
+   05 SALDO-ANTERIOR-MOV  PIC S9(5)V99.
+   05 SALDO-NUEVO-MOV     PIC S9(5)V99.
+   05 SALTO-MOV           PIC X VALUE X"0A".
+
+FD ARCHIVO-SECUENCIA-MOV.
+01 REGISTRO-SECUENCIA-MOV.
+   05 ULTIMA-SECUENCIA-MOV PIC 9(7).
+
+*> Archivo de entrada con una fila por cliente a dar de alta:
+*> NOMBRE,CORREO,TELEFONO,SALDO
+FD ARCHIVO-CARGA.
+01 LINEA-CARGA PIC X(100).
+
+WORKING-STORAGE SECTION.
+*> Estados de apertura de archivos (00=éxito, otros=error)
+01 ESTADO-ARCHIVO       PIC XX.
+01 ESTADO-CONTEO        PIC XX.
+01 ESTADO-MOVIMIENTO    PIC XX.
+01 ESTADO-SECUENCIA-MOV PIC XX.
+01 ESTADO-CARGA         PIC XX.
+
+*> Campos de una fila de carga, ya separados del delimitador
+01 NOMBRE-CARGA         PIC X(30).
+01 CORREO-CARGA         PIC X(40).
+01 TELEFONO-CARGA       PIC X(15).
+01 SALDO-CARGA-TEXTO    PIC X(10).
+01 SALDO-CARGA          PIC S9(5)V99.
+
+*> Variables de trabajo para la secuencia de IDs y el resumen de carga
+01 ULTIMO-ID-AUX        PIC 9(5).
+01 CONTADOR-MOV         PIC 9(7).
+01 TOTAL-LEIDOS         PIC 9(5).
+01 TOTAL-CARGADOS       PIC 9(5).
+01 TOTAL-RECHAZADOS     PIC 9(5).
+01 DUPLICADO-ENCONTRADO PIC X.
+01 ALTA-CARGA-OK        PIC X.
+
+PROCEDURE DIVISION.
+
+*> Lee carga_clientes.txt sin intervencion del operador: valida cada
+*> fila igual que INGRESAR-DATOS-CLIENTE, da de alta los clientes que
+*> pasan la validacion con IDs secuenciales, y deja un resumen de
+*> cuantos se cargaron y cuantos se rechazaron (y por que).
+PROGRAMA-PRINCIPAL.
+    DISPLAY " "
+    DISPLAY "======= CARGA POR LOTES DE NUEVOS CLIENTES ======="
+    MOVE 0 TO TOTAL-LEIDOS
+    MOVE 0 TO TOTAL-CARGADOS
+    MOVE 0 TO TOTAL-RECHAZADOS
+
+    OPEN INPUT ARCHIVO-CARGA
+    IF ESTADO-CARGA NOT = "00"
+        DISPLAY "No se pudo abrir carga_clientes.txt. Fin del proceso."
+    ELSE
+        PERFORM LEER-ULTIMO-ID
+
+        PERFORM UNTIL ESTADO-CARGA = "10"
+            READ ARCHIVO-CARGA
+                AT END MOVE "10" TO ESTADO-CARGA
+                NOT AT END
+                    ADD 1 TO TOTAL-LEIDOS
+                    PERFORM PROCESAR-FILA-CARGA
+            END-READ
+        END-PERFORM
+
+        CLOSE ARCHIVO-CARGA
+
+        DISPLAY "-----------------------------"
+        DISPLAY "Filas leidas: " TOTAL-LEIDOS
+        DISPLAY "Clientes cargados: " TOTAL-CARGADOS
+        DISPLAY "Filas rechazadas: " TOTAL-RECHAZADOS
+    END-IF
+
+    STOP RUN.
+
+*> Obtiene el último ID usado del archivo de secuencia
+LEER-ULTIMO-ID.
+    OPEN INPUT ARCHIVO-CONTEO
+    READ ARCHIVO-CONTEO
+        AT END MOVE 0 TO ULTIMO-ID-AUX
+        NOT AT END MOVE ULTIMO-ID TO ULTIMO-ID-AUX
+    END-READ
+    CLOSE ARCHIVO-CONTEO
+    .
+
+*> Actualiza el contador de IDs con el nuevo valor
+GUARDAR-NUEVO-ID.
+    MOVE ID-CLIENTE TO ULTIMO-ID
+    OPEN OUTPUT ARCHIVO-CONTEO
+    WRITE REGISTRO-CONTEO
+    CLOSE ARCHIVO-CONTEO
+    .
+
+*> Separa una fila NOMBRE,CORREO,TELEFONO,SALDO y la valida igual que
+*> INGRESAR-DATOS-CLIENTE (ningun campo puede venir vacio) antes de
+*> darla de alta; cada rechazo queda identificado por numero de fila
+PROCESAR-FILA-CARGA.
+    MOVE SPACES TO NOMBRE-CARGA
+    MOVE SPACES TO CORREO-CARGA
+    MOVE SPACES TO TELEFONO-CARGA
+    MOVE SPACES TO SALDO-CARGA-TEXTO
+
+    UNSTRING LINEA-CARGA DELIMITED BY ","
+        INTO NOMBRE-CARGA CORREO-CARGA TELEFONO-CARGA SALDO-CARGA-TEXTO
+    END-UNSTRING
+
+    IF FUNCTION TRIM(NOMBRE-CARGA) = SPACES
+        ADD 1 TO TOTAL-RECHAZADOS
+        DISPLAY "Fila " TOTAL-LEIDOS " rechazada: falta el nombre."
+    ELSE
+        IF FUNCTION TRIM(CORREO-CARGA) = SPACES
+            ADD 1 TO TOTAL-RECHAZADOS
+            DISPLAY "Fila " TOTAL-LEIDOS " rechazada: falta el correo."
+        ELSE
+            IF FUNCTION TRIM(TELEFONO-CARGA) = SPACES
+                ADD 1 TO TOTAL-RECHAZADOS
+                DISPLAY "Fila " TOTAL-LEIDOS " rechazada: falta el telefono."
+            ELSE
+                IF FUNCTION TRIM(SALDO-CARGA-TEXTO) = SPACES
+                    ADD 1 TO TOTAL-RECHAZADOS
+                    DISPLAY "Fila " TOTAL-LEIDOS " rechazada: falta el saldo."
+                ELSE
+                    IF FUNCTION TEST-NUMVAL(SALDO-CARGA-TEXTO) NOT = 0
+                        ADD 1 TO TOTAL-RECHAZADOS
+                        DISPLAY "Fila " TOTAL-LEIDOS
+                            " rechazada: saldo no numerico."
+                    ELSE
+                        PERFORM VERIFICAR-CORREO-TELEFONO-DUPLICADO-CARGA
+                        IF DUPLICADO-ENCONTRADO = "S"
+                            ADD 1 TO TOTAL-RECHAZADOS
+                            DISPLAY "Fila " TOTAL-LEIDOS
+                                " rechazada: correo o telefono duplicado."
+                        ELSE
+                            MOVE FUNCTION NUMVAL(SALDO-CARGA-TEXTO)
+                                TO SALDO-CARGA
+                            PERFORM DAR-ALTA-CLIENTE-CARGA
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    .
+
+*> Verifica si ya existe un cliente activo con el mismo correo o el
+*> mismo telefono que la fila de carga actual, igual que
+*> VERIFICAR-CORREO-TELEFONO-DUPLICADO en MENU-CLIENTES
+VERIFICAR-CORREO-TELEFONO-DUPLICADO-CARGA.
+    MOVE "N" TO DUPLICADO-ENCONTRADO
+    OPEN INPUT ARCHIVO-CLIENTES
+    MOVE "00" TO ESTADO-ARCHIVO
+
+    PERFORM UNTIL ESTADO-ARCHIVO = "10"
+        READ ARCHIVO-CLIENTES NEXT RECORD
+            AT END MOVE "10" TO ESTADO-ARCHIVO
+            NOT AT END
+                IF CLIENTE-ACTIVO
+                    IF FUNCTION UPPER-CASE(CORREO) =
+                            FUNCTION UPPER-CASE(CORREO-CARGA)
+                        OR TELEFONO = TELEFONO-CARGA
+                        MOVE "S" TO DUPLICADO-ENCONTRADO
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE ARCHIVO-CLIENTES
+    .
+
+*> Da de alta un cliente validado de la fila actual, con el siguiente
+*> ID disponible, y deja constancia del alta en movimientos.txt. Si el
+*> ID ya existe (secuencia_ids.txt desactualizado respecto a
+*> clientes.txt) se avanza al siguiente ID en vez de reintentar el
+*> mismo que acaba de fallar.
+DAR-ALTA-CLIENTE-CARGA.
+    MOVE NOMBRE-CARGA TO NOMBRE
+    MOVE CORREO-CARGA TO CORREO
+    MOVE TELEFONO-CARGA TO TELEFONO
+    MOVE SALDO-CARGA TO SALDO
+    MOVE "A" TO ESTADO-CLIENTE
+
+    OPEN I-O ARCHIVO-CLIENTES
+
+    MOVE "N" TO ALTA-CARGA-OK
+    PERFORM UNTIL ALTA-CARGA-OK = "S" OR ULTIMO-ID-AUX = 99999
+        PERFORM INTENTAR-ALTA-CLIENTE-CARGA
+    END-PERFORM
+
+    IF ALTA-CARGA-OK = "S"
+        MOVE ZEROS TO SALDO-ANTERIOR-MOV
+        MOVE SALDO TO SALDO-NUEVO-MOV
+        PERFORM REGISTRAR-MOVIMIENTO
+
+        PERFORM GUARDAR-NUEVO-ID
+        ADD 1 TO TOTAL-CARGADOS
+    ELSE
+        ADD 1 TO TOTAL-RECHAZADOS
+        DISPLAY "Fila " TOTAL-LEIDOS
+            " rechazada: no quedan IDs disponibles."
+    END-IF
+
+    CLOSE ARCHIVO-CLIENTES
+    .
+
+*> Intenta dar de alta con el siguiente ID disponible. Si colisiona
+*> con un registro existente, deja ULTIMO-ID-AUX avanzado para que el
+*> proximo intento use un ID distinto.
+INTENTAR-ALTA-CLIENTE-CARGA.
+    ADD 1 TO ULTIMO-ID-AUX
+    MOVE ULTIMO-ID-AUX TO ID-CLIENTE
+
+    WRITE REGISTRO-CLIENTE
+        INVALID KEY
+            DISPLAY "ID " ID-CLIENTE " ya existe, se intenta con el "
+                "siguiente."
+        NOT INVALID KEY
+            MOVE "S" TO ALTA-CARGA-OK
+    END-WRITE
+    .
+
+*> Obtiene la ultima secuencia de movimiento usada, la misma idea
+*> que LEER-ULTIMO-ID/GUARDAR-NUEVO-ID en este mismo programa
+LEER-ULTIMA-SECUENCIA-MOV.
+    OPEN INPUT ARCHIVO-SECUENCIA-MOV
+    READ ARCHIVO-SECUENCIA-MOV
+        AT END MOVE 0 TO CONTADOR-MOV
+        NOT AT END MOVE ULTIMA-SECUENCIA-MOV TO CONTADOR-MOV
+    END-READ
+    CLOSE ARCHIVO-SECUENCIA-MOV
+    .
+
+*> Actualiza secuencia_movimientos.txt con la ultima secuencia usada
+GUARDAR-SECUENCIA-MOV.
+    MOVE CONTADOR-MOV TO ULTIMA-SECUENCIA-MOV
+    OPEN OUTPUT ARCHIVO-SECUENCIA-MOV
+    WRITE REGISTRO-SECUENCIA-MOV
+    CLOSE ARCHIVO-SECUENCIA-MOV
+    .
+
+*> Registra en movimientos.txt el alta de un cliente cargado por
+*> lotes. Usa el mismo formato de REGISTRO-MOVIMIENTO que MENU-CLIENTES,
+*> y la misma secuencia_movimientos.txt que ese programa en vez de
+*> recontar movimientos.txt completo en cada llamada.
+REGISTRAR-MOVIMIENTO.
+    PERFORM LEER-ULTIMA-SECUENCIA-MOV
+
+    ADD 1 TO CONTADOR-MOV
+    MOVE ID-CLIENTE TO ID-CLIENTE-MOV
+    MOVE CONTADOR-MOV TO SECUENCIA-MOV
+    ACCEPT FECHA-MOV FROM DATE YYYYMMDD
+
+    OPEN EXTEND ARCHIVO-MOVIMIENTOS
+    IF ESTADO-MOVIMIENTO NOT = "00"
+        OPEN OUTPUT ARCHIVO-MOVIMIENTOS
+    END-IF
+    WRITE REGISTRO-MOVIMIENTO
+    CLOSE ARCHIVO-MOVIMIENTOS
+
+    PERFORM GUARDAR-SECUENCIA-MOV
+    .
