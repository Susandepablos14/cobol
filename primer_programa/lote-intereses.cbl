@@ -0,0 +1,167 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOTE-INTERESES.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARCHIVO-CLIENTES ASSIGN TO "..\clientes.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ID-CLIENTE
+        FILE STATUS IS ESTADO-ARCHIVO.
+    SELECT ARCHIVO-MOVIMIENTOS ASSIGN TO "..\movimientos.txt"
+        FILE STATUS IS ESTADO-MOVIMIENTO.
+    SELECT ARCHIVO-SECUENCIA-MOV ASSIGN TO "..\secuencia_movimientos.txt"
+        FILE STATUS IS ESTADO-SECUENCIA-MOV.
+
+DATA DIVISION.
+FILE SECTION.
+FD ARCHIVO-CLIENTES.
+01 REGISTRO-CLIENTE.
+   05 ID-CLIENTE         PIC 9(5).
+   05 NOMBRE             PIC X(30).
+   05 CORREO             PIC X(40).
+   05 TELEFONO           PIC X(15).
+   05 SALDO              PIC S9(5)V99.
+   05 ESTADO-CLIENTE     PIC X.
+      88 CLIENTE-ACTIVO       VALUE "A".
+      88 CLIENTE-INACTIVO     VALUE "I".
+
+FD ARCHIVO-MOVIMIENTOS.
+01 REGISTRO-MOVIMIENTO.
+   05 ID-CLIENTE-MOV      PIC 9(5).
+   05 SECUENCIA-MOV       PIC 9(7).
+   05 FECHA-MOV           PIC 9(8).
+   05 SALDO-ANTERIOR-MOV  PIC S9(5)V99.
+   05 SALDO-NUEVO-MOV     PIC S9(5)V99.
+   05 SALTO-MOV           PIC X VALUE X"0A".
+
+FD ARCHIVO-SECUENCIA-MOV.
+01 REGISTRO-SECUENCIA-MOV.
+   05 ULTIMA-SECUENCIA-MOV PIC 9(7).
+
+WORKING-STORAGE SECTION.
+*> Estados de apertura de archivos (00=éxito, otros=error)
+01 ESTADO-ARCHIVO       PIC XX.
+01 ESTADO-MOVIMIENTO    PIC XX.
+01 ESTADO-SECUENCIA-MOV PIC XX.
+
+*> Tasas aplicadas al saldo vigente de cada cliente
+01 TASA-INTERES         PIC V999 VALUE .015.
+01 TASA-PENALIZACION    PIC V999 VALUE .025.
+
+*> Variables de trabajo del ajuste de saldo y del diario impreso
+01 CONTADOR-MOV            PIC 9(7).
+01 AJUSTE-SALDO            PIC S9(5)V99.
+01 TOTAL-AJUSTADOS         PIC 9(5).
+01 SALDO-ANTERIOR-MOSTRAR  PIC -Z(5).99.
+01 SALDO-NUEVO-MOSTRAR     PIC -Z(5).99.
+01 AJUSTE-MOSTRAR          PIC -Z(5).99.
+
+PROCEDURE DIVISION.
+
+*> Recorre ARCHIVO-CLIENTES sin intervencion del operador: aplica
+*> interes a los saldos positivos y penalizacion a los negativos,
+*> y deja un diario impreso de cada cliente ajustado.
+PROGRAMA-PRINCIPAL.
+    DISPLAY " "
+    DISPLAY "======= LOTE DE INTERESES Y PENALIZACIONES ======="
+    MOVE 0 TO TOTAL-AJUSTADOS
+
+    OPEN I-O ARCHIVO-CLIENTES
+    IF ESTADO-ARCHIVO NOT = "00"
+        DISPLAY "No se pudo abrir clientes.txt. Fin del proceso."
+    ELSE
+        PERFORM UNTIL ESTADO-ARCHIVO = "10"
+            READ ARCHIVO-CLIENTES NEXT RECORD
+                AT END MOVE "10" TO ESTADO-ARCHIVO
+                NOT AT END PERFORM PROCESAR-CLIENTE
+            END-READ
+        END-PERFORM
+        CLOSE ARCHIVO-CLIENTES
+
+        DISPLAY "-----------------------------"
+        DISPLAY "Clientes ajustados: " TOTAL-AJUSTADOS
+    END-IF
+
+    STOP RUN.
+
+*> Calcula el ajuste de un cliente segun el signo de su saldo actual,
+*> lo graba y lo imprime en el diario; los saldos en cero y los
+*> clientes inactivos (eliminados) no se tocan
+PROCESAR-CLIENTE.
+    IF CLIENTE-INACTIVO
+        MOVE 0 TO AJUSTE-SALDO
+    ELSE
+        IF SALDO > 0
+            COMPUTE AJUSTE-SALDO ROUNDED = SALDO * TASA-INTERES
+        ELSE
+            IF SALDO < 0
+                COMPUTE AJUSTE-SALDO ROUNDED = SALDO * TASA-PENALIZACION
+            ELSE
+                MOVE 0 TO AJUSTE-SALDO
+            END-IF
+        END-IF
+    END-IF
+
+    IF AJUSTE-SALDO NOT = 0
+        MOVE SALDO TO SALDO-ANTERIOR-MOV
+        ADD AJUSTE-SALDO TO SALDO
+
+        REWRITE REGISTRO-CLIENTE
+            INVALID KEY
+                DISPLAY "No se pudo actualizar el cliente " ID-CLIENTE
+            NOT INVALID KEY
+                MOVE SALDO TO SALDO-NUEVO-MOV
+                PERFORM REGISTRAR-MOVIMIENTO
+
+                ADD 1 TO TOTAL-AJUSTADOS
+                MOVE SALDO-ANTERIOR-MOV TO SALDO-ANTERIOR-MOSTRAR
+                MOVE SALDO-NUEVO-MOV TO SALDO-NUEVO-MOSTRAR
+                MOVE AJUSTE-SALDO TO AJUSTE-MOSTRAR
+                DISPLAY "Cliente " ID-CLIENTE ": " SALDO-ANTERIOR-MOSTRAR
+                    " -> " SALDO-NUEVO-MOSTRAR " (ajuste " AJUSTE-MOSTRAR ")"
+        END-REWRITE
+    END-IF
+    .
+
+*> Obtiene la ultima secuencia de movimiento usada, la misma idea
+*> que LEER-ULTIMO-ID/GUARDAR-NUEVO-ID en MENU-CLIENTES
+LEER-ULTIMA-SECUENCIA-MOV.
+    OPEN INPUT ARCHIVO-SECUENCIA-MOV
+    READ ARCHIVO-SECUENCIA-MOV
+        AT END MOVE 0 TO CONTADOR-MOV
+        NOT AT END MOVE ULTIMA-SECUENCIA-MOV TO CONTADOR-MOV
+    END-READ
+    CLOSE ARCHIVO-SECUENCIA-MOV
+    .
+
+*> Actualiza secuencia_movimientos.txt con la ultima secuencia usada
+GUARDAR-SECUENCIA-MOV.
+    MOVE CONTADOR-MOV TO ULTIMA-SECUENCIA-MOV
+    OPEN OUTPUT ARCHIVO-SECUENCIA-MOV
+    WRITE REGISTRO-SECUENCIA-MOV
+    CLOSE ARCHIVO-SECUENCIA-MOV
+    .
+
+*> Registra en movimientos.txt el ajuste aplicado a un cliente.
+*> Usa el mismo formato de REGISTRO-MOVIMIENTO que MENU-CLIENTES, y la
+*> misma secuencia_movimientos.txt que ese programa en vez de recontar
+*> movimientos.txt completo en cada llamada.
+REGISTRAR-MOVIMIENTO.
+    PERFORM LEER-ULTIMA-SECUENCIA-MOV
+
+    ADD 1 TO CONTADOR-MOV
+    MOVE ID-CLIENTE TO ID-CLIENTE-MOV
+    MOVE CONTADOR-MOV TO SECUENCIA-MOV
+    ACCEPT FECHA-MOV FROM DATE YYYYMMDD
+
+    OPEN EXTEND ARCHIVO-MOVIMIENTOS
+    IF ESTADO-MOVIMIENTO NOT = "00"
+        OPEN OUTPUT ARCHIVO-MOVIMIENTOS
+    END-IF
+    WRITE REGISTRO-MOVIMIENTO
+    CLOSE ARCHIVO-MOVIMIENTOS
+
+    PERFORM GUARDAR-SECUENCIA-MOV
+    .
